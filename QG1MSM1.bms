@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Mapset     : QG1MSM1
+      * Map        : QG1MAPM
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Utility-selection menu for the QG1CX0xx shop.
+      *              Lists each utility by PROGRAM-ID and lets the
+      *              operator key in a number to launch it.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       QG1MSM1  DFHMSD TYPE=&SYSPARM,                                 X
+                  MODE=INOUT,                                         X
+                  LANG=COBOL,                                         X
+                  STORAGE=AUTO,                                       X
+                  TIOAPFX=YES,                                        X
+                  CTRL=(FREEKB,FRSET)
+      *
+       QG1MAPM  DFHMDI SIZE=(24,80),                                  X
+                  LINE=1,                                             X
+                  COLUMN=1
+      *
+       QMTITLE  DFHMDF POS=(01,25),                                   X
+                  LENGTH=30,                                          X
+                  ATTRB=(PROT,BRT),                                   X
+                  INITIAL='QG1CX0xx UTILITY MENU'
+      *
+       QMOPT1   DFHMDF POS=(03,01),                                   X
+                  LENGTH=60,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='1 - QG1CX013  DIVIDE VERB DEMONSTRATION (BATCH)'
+       QMOPT2   DFHMDF POS=(04,01),                                   X
+                  LENGTH=60,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='2 - QG1CX031  PERFORM UNTIL COUNTER (BATCH)'
+       QMOPT3   DFHMDF POS=(05,01),                                   X
+                  LENGTH=60,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='3 - QG1CX032  PERFORM UNTIL COUNTER (ONLINE)'
+      *
+       QMSELL   DFHMDF POS=(07,01),                                   X
+                  LENGTH=14,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='SELECT (1-3) :'
+       QMSEL    DFHMDF POS=(07,16),                                   X
+                  LENGTH=1,                                           X
+                  ATTRB=(UNPROT,NUM,IC)
+      *
+       QMMSG    DFHMDF POS=(09,01),                                   X
+                  LENGTH=79,                                          X
+                  ATTRB=PROT
+      *
+       QMLASTL  DFHMDF POS=(24,01),                                   X
+                  LENGTH=79,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='ENTER=LAUNCH   PF3=EXIT'
+      *
+                DFHMSD TYPE=FINAL
+                END
