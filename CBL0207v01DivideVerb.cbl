@@ -1,60 +1,636 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author      : D. Salas
+      * Installation: QG1 Batch Utilities
+      * Date-Written: 06/12/2018
+      * Date-Compiled:
+      * Purpose     : Demonstrates/Performs the DIVIDE verb.  Reads one
+      *               division request per DIVREQ record (dividend and
+      *               divisor) and runs it through the same six classic
+      *               DIVIDE forms - INTO, INTO...GIVING, BY...GIVING,
+      *               and both REMAINDER forms - printing each result
+      *               on DIVRPT.
+      * Tectonics   : cobc -x
+      * Mod history :
+      *  06/12/2018 --  Original six-literal DIVIDE verb demonstration.
+      *  08/09/2026 DS  Driven from a DIVREQ input file and a DIVRPT
+      *                 print file instead of hardcoded literals, so
+      *                 MAIN-PROCEDURE processes a real batch of
+      *                 requests instead of one fixed set of numbers.
+      *  08/09/2026 DS  Added ON SIZE ERROR to all six DIVIDEs; a
+      *                 DIVIDE that takes SIZE ERROR now routes the
+      *                 offending record to DIVREJ instead of
+      *                 abending the run.
+      *  08/09/2026 DS  Operand fields moved out to the shared QG1WDIV
+      *                 copybook.  A DIVREQ record now carries a type
+      *                 flag (QG1-REQ-TYPE) so a request can drive
+      *                 either the integer operand set or the signed-
+      *                 decimal set for currency splits.
+      *  08/09/2026 DS  Now calls the shared QG1CXAUD audit logger at
+      *                 the start and end of the run.
+      *  08/09/2026 DS  DIVRPT now ends with a control-total trailer -
+      *                 record count, sum of quotients, sum of
+      *                 remainders.
+      *  08/09/2026 DS  Added up-front validation of each request -
+      *                 a negative dividend/divisor (NEG1), a zero
+      *                 divisor (ZDIV), or a quotient too wide for the
+      *                 report (OVFL) now routes straight to DIVREJ
+      *                 without ever reaching the DIVIDE paragraphs.
+      *  08/09/2026 DS  Widened the overflow pre-check and the report's
+      *                 dividend/divisor/quotient/total edited fields
+      *                 to match QG1-NUMT/QA-CTL-* capacity instead of
+      *                 truncating high-order digits.  The end-of-run
+      *                 audit entry now carries the accepted/rejected
+      *                 counts and the quotient/remainder totals
+      *                 instead of a fixed message.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX013.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVREQ     ASSIGN TO DIVREQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIVREQ-STATUS.
+
+           SELECT DIVRPT     ASSIGN TO DIVRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIVRPT-STATUS.
+
+           SELECT DIVREJ     ASSIGN TO DIVREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIVREJ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  DIVREQ
+           RECORDING MODE IS F.
+           COPY QG1WREQ.
+
+       FD  DIVRPT
+           RECORDING MODE IS F.
+           COPY QG1WRPT.
+
+       FD  DIVREJ
+           RECORDING MODE IS F.
+           COPY QG1WREJ.
+
        WORKING-STORAGE SECTION.
-       01 WS-NUM1        PIC 9(9) VALUE 5.
-       01 WS-NUM2        PIC 9(9) VALUE 2208.
-       01 WS-NUM3        PIC 9(9) VALUE 3007.
-       01 WS-NUM4        PIC 9(9) VALUE 911.
-       01 WS-NUMA        PIC 9(9) VALUE 2907.
-       01 WS-NUMB        PIC 9(9) VALUE 2306.
-
-       01 WS-NUMC        PIC 9(9)  VALUE 6.
-       01 WS-NUMD        PIC 9(9)  VALUE 4.
-       01 WS-NUMT        PIC 9(10) VALUE 16.
-       01 WS-RES1        PIC 9(5)  VALUE 0.
-       01 WS-RES2        PIC 9(6)  VALUE 1.
+      *---------------------------------------------------------------*
+      * DIVISION OPERANDS -- shared with the rest of the QG1CX0xx     *
+      * utilities; QG1-DIVIDE-FIELDS is the original integer set,     *
+      * QG1-DIVIDE-FIELDS-DEC the signed-decimal set for currency.    *
+      *---------------------------------------------------------------*
+           COPY QG1WDIV.
+
+      *---------------------------------------------------------------*
+      * FILE STATUS FIELDS                                            *
+      *---------------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-DIVREQ-STATUS         PIC X(02) VALUE SPACES.
+               88  WS-DIVREQ-OK             VALUE '00'.
+               88  WS-DIVREQ-EOF            VALUE '10'.
+           05  WS-DIVRPT-STATUS         PIC X(02) VALUE SPACES.
+               88  WS-DIVRPT-OK             VALUE '00'.
+           05  WS-DIVREJ-STATUS         PIC X(02) VALUE SPACES.
+               88  WS-DIVREJ-OK             VALUE '00'.
+
+      *---------------------------------------------------------------*
+      * SWITCHES                                                      *
+      *---------------------------------------------------------------*
+       01  QA-SWITCHES.
+           05  QA-SW-EOF                PIC X(01) VALUE 'N'.
+               88  QA-END-OF-FILE           VALUE 'Y'.
+               88  QA-NOT-END-OF-FILE       VALUE 'N'.
+           05  QA-SW-DIVIDE             PIC X(01) VALUE 'Y'.
+               88  QA-DIVIDE-OK             VALUE 'Y'.
+               88  QA-DIVIDE-ERROR          VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      * REJECT WORK AREA                                              *
+      *---------------------------------------------------------------*
+       01  WS-REJECT-REASON.
+           05  WS-REJ-REASON-CODE       PIC X(04).
+               88  WS-REJ-NEGATIVE-OPERAND  VALUE 'NEG1'.
+               88  WS-REJ-ZERO-DIVISOR      VALUE 'ZDIV'.
+               88  WS-REJ-OVERFLOW          VALUE 'OVFL'.
+               88  WS-REJ-SIZE-ERROR        VALUE 'SIZE'.
+           05  WS-REJ-REASON-TEXT       PIC X(40).
+
+      *---------------------------------------------------------------*
+      * VALIDATION WORK AREA -- checked ahead of the DIVIDE paragraphs *
+      * so a bad request never reaches them.                          *
+      *---------------------------------------------------------------*
+       01  QA-VALIDATE-WORK.
+           05  QA-VAL-QUOTIENT-INT      PIC 9(10).
+           05  QA-VAL-QUOTIENT-DEC      PIC S9(9)V99.
+
+      *---------------------------------------------------------------*
+      * REPORT LINES                                                  *
+      *---------------------------------------------------------------*
+       01  WS-HEADING-LINE-1.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(40)
+               VALUE 'QG1CX013 - DIVISION REQUEST REPORT'.
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                   PIC X(06) VALUE 'REQ-ID'.
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'DIVIDEND'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'DIVISOR'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(13) VALUE 'QUOTIENT'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'REMAINDER1'.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE 'REMAINDER2'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-REQ-ID            PIC X(06).
+           05  FILLER                   PIC X(08) VALUE SPACES.
+           05  WS-DTL-DIVIDEND          PIC -(9)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-DIVISOR           PIC -(9)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-QUOTIENT          PIC -(9)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-REMAINDER1        PIC -(6)9.99.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-DTL-REMAINDER2        PIC -(6)9.99.
+
+      *---------------------------------------------------------------*
+      * CONTROL TOTALS -- accumulated as each request is accepted,    *
+      * printed as a trailer once the file is exhausted.              *
+      *---------------------------------------------------------------*
+       01  QA-CONTROL-TOTALS.
+           05  QA-CTL-COUNT             PIC 9(07)     VALUE ZERO.
+           05  QA-CTL-QUOTIENT-TOTAL    PIC S9(11)V99 VALUE ZERO.
+           05  QA-CTL-REMAINDER-TOTAL   PIC S9(11)V99 VALUE ZERO.
+           05  QA-CTL-REJECT-COUNT      PIC 9(07)     VALUE ZERO.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER        PIC X(20) VALUE 'RECORDS PROCESSED :'.
+           05  WS-TRL-COUNT  PIC ZZZ,ZZ9.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER        PIC X(20) VALUE 'TOTAL QUOTIENTS   :'.
+           05  WS-TRL-QUOTIENT-TOTAL    PIC -(10)9.99.
+
+       01  WS-TRAILER-LINE-4.
+           05  FILLER        PIC X(20) VALUE 'TOTAL REMAINDERS  :'.
+           05  WS-TRL-REMAINDER-TOTAL   PIC -(10)9.99.
+
+      *---------------------------------------------------------------*
+      * SHARED AUDIT LOG LINKAGE WORK AREA                            *
+      *---------------------------------------------------------------*
+       01  QA-AUDIT-WORK.
+           05  QA-AUDIT-FUNCTION        PIC X(01).
+           05  QA-AUDIT-PROGRAM-ID      PIC X(08) VALUE 'QG1CX013'.
+           05  QA-AUDIT-SUMMARY         PIC X(80).
+           05  QA-AUDIT-RETURN-CODE     PIC S9(04) COMP.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY ".....[ DIVIDE VERB ]....."
-            DISPLAY "NUM1       : " WS-NUM1
-            DISPLAY "NUM2       : " WS-NUM2
-            DISPLAY "NUM3       : " WS-NUM3
-            DISPLAY "NUM4       : " WS-NUM4
-            DISPLAY "NUMA       : " WS-NUMA
-            DISPLAY "NUMB       : " WS-NUMB
-            DISPLAY "NUMC       : " WS-NUMC
-            DISPLAY "NUMD       : " WS-NUMD
-            DISPLAY "NUMT       : " WS-NUMT
-            DISPLAY "WS-RES1    : " WS-RES1
-            DISPLAY "WS-RES2    : " WS-RES2
-            DISPLAY " "
-
-            DIVIDE WS-NUM1 INTO WS-NUM2 WS-NUM4
-            DISPLAY "WS-NUM2 / WS-NUM1 = WS-NUM2: " WS-NUM2
-            DISPLAY "WS-NUM4 / WS-NUM1 = WS-NUM4 : " WS-NUM4
-            DIVIDE WS-NUM2 INTO WS-NUM2 WS-NUM3 WS-NUM4
-            DISPLAY "WS-NUM2 / WS-NUM2 = WS-NUM2 : " WS-NUM2
-            DISPLAY "WS-NUM3 / WS-NUM2 = WS-NUM3 : " WS-NUM3
-            DISPLAY "WS-NUM4 / WS-NUM2 = WS-NUM4 : " WS-NUM4
-            DIVIDE WS-NUMA INTO WS-NUMD GIVING WS-NUMT.
-            DISPLAY "WS-NUMD / WS-NUMA = " WS-NUMT
-            DIVIDE WS-NUMB INTO WS-NUMC GIVING WS-NUMT REMAINDER WS-RES1.
-            DISPLAY "WS-NUMC / WS-NUMB = " WS-NUMT
-            DISPLAY "WS-RES1 = " WS-RES1
-            DIVIDE WS-NUMC BY WS-NUMB GIVING WS-NUMT.
-            DISPLAY "WS-NUMB / WS-NUMC = " WS-NUMT
-            DIVIDE WS-NUMD BY WS-NUMA GIVING WS-NUMT REMAINDER WS-RES2.
-            DISPLAY "WS-NUMA / WS-NUMD = " WS-NUMT
-            DISPLAY "WS-RES2 = " WS-RES2
-
-            STOP RUN.
+      *=================================================================
+      * 0000-MAINLINE                                                  *
+      *=================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-ONE-REQUEST THRU
+                   2000-PROCESS-ONE-REQUEST-EXIT
+               UNTIL QA-END-OF-FILE
+
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+
+           STOP RUN.
+
+      *=================================================================
+      * 1000-INITIALIZE                                                *
+      *=================================================================
+       1000-INITIALIZE.
+           OPEN INPUT  DIVREQ
+           IF NOT WS-DIVREQ-OK
+               DISPLAY 'QG1CX013 - UNABLE TO OPEN DIVREQ, STATUS '
+                       WS-DIVREQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DIVRPT
+           IF NOT WS-DIVRPT-OK
+               DISPLAY 'QG1CX013 - UNABLE TO OPEN DIVRPT, STATUS '
+                       WS-DIVRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DIVREJ
+           IF NOT WS-DIVREJ-OK
+               DISPLAY 'QG1CX013 - UNABLE TO OPEN DIVREJ, STATUS '
+                       WS-DIVREJ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 'O' TO QA-AUDIT-FUNCTION
+           CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                  QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+           PERFORM 1200-WRITE-HEADINGS THRU 1200-WRITE-HEADINGS-EXIT
+
+           PERFORM 1900-READ-DIVREQ THRU 1900-READ-DIVREQ-EXIT.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1200-WRITE-HEADINGS
+      *-----------------------------------------------------------------
+       1200-WRITE-HEADINGS.
+           MOVE WS-HEADING-LINE-1 TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD
+           MOVE WS-HEADING-LINE-2 TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD.
+
+       1200-WRITE-HEADINGS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1900-READ-DIVREQ
+      *-----------------------------------------------------------------
+       1900-READ-DIVREQ.
+           READ DIVREQ
+               AT END
+                   SET QA-END-OF-FILE TO TRUE
+           END-READ.
+
+       1900-READ-DIVREQ-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1950-VALIDATE-REQUEST -- reject a request before it ever
+      * reaches the DIVIDE paragraphs: a negative dividend or divisor
+      * (NEG1), a zero divisor (ZDIV), or a quotient too wide for
+      * QG1-NUMT/QG1-NUMT-DEC to hold (OVFL).  Whatever survives this
+      * paragraph is safe to run through the six-DIVIDE chain.
+      *-----------------------------------------------------------------
+       1950-VALIDATE-REQUEST.
+           IF QG1-REQ-DECIMAL
+               IF QG1-REQ-DIVIDEND-DEC < ZERO OR
+                  QG1-REQ-DIVISOR-DEC  < ZERO
+                   SET QA-DIVIDE-ERROR TO TRUE
+                   MOVE 'NEG1' TO WS-REJ-REASON-CODE
+                   MOVE 'NEGATIVE DIVIDEND OR DIVISOR' TO
+                       WS-REJ-REASON-TEXT
+                   GO TO 1950-VALIDATE-REQUEST-EXIT
+               END-IF
+
+               IF QG1-REQ-DIVISOR-DEC = ZERO
+                   SET QA-DIVIDE-ERROR TO TRUE
+                   MOVE 'ZDIV' TO WS-REJ-REASON-CODE
+                   MOVE 'ZERO DIVISOR' TO WS-REJ-REASON-TEXT
+                   GO TO 1950-VALIDATE-REQUEST-EXIT
+               END-IF
+
+               COMPUTE QA-VAL-QUOTIENT-DEC =
+                       QG1-REQ-DIVIDEND-DEC / QG1-REQ-DIVISOR-DEC
+                   ON SIZE ERROR
+                       SET QA-DIVIDE-ERROR TO TRUE
+                       MOVE 'OVFL' TO WS-REJ-REASON-CODE
+                       MOVE 'QUOTIENT OVERFLOWS THE REPORT FIELD' TO
+                           WS-REJ-REASON-TEXT
+               END-COMPUTE
+           ELSE
+               IF QG1-REQ-DIVIDEND-INT < ZERO OR
+                  QG1-REQ-DIVISOR-INT  < ZERO
+                   SET QA-DIVIDE-ERROR TO TRUE
+                   MOVE 'NEG1' TO WS-REJ-REASON-CODE
+                   MOVE 'NEGATIVE DIVIDEND OR DIVISOR' TO
+                       WS-REJ-REASON-TEXT
+                   GO TO 1950-VALIDATE-REQUEST-EXIT
+               END-IF
+
+               IF QG1-REQ-DIVISOR-INT = ZERO
+                   SET QA-DIVIDE-ERROR TO TRUE
+                   MOVE 'ZDIV' TO WS-REJ-REASON-CODE
+                   MOVE 'ZERO DIVISOR' TO WS-REJ-REASON-TEXT
+                   GO TO 1950-VALIDATE-REQUEST-EXIT
+               END-IF
+
+               COMPUTE QA-VAL-QUOTIENT-INT =
+                       QG1-REQ-DIVIDEND-INT / QG1-REQ-DIVISOR-INT
+                   ON SIZE ERROR
+                       SET QA-DIVIDE-ERROR TO TRUE
+                       MOVE 'OVFL' TO WS-REJ-REASON-CODE
+                       MOVE 'QUOTIENT OVERFLOWS THE REPORT FIELD' TO
+                           WS-REJ-REASON-TEXT
+               END-COMPUTE
+           END-IF.
+
+       1950-VALIDATE-REQUEST-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 2000-PROCESS-ONE-REQUEST -- run the same six DIVIDE forms the
+      * demo always used, now seeded from the current DIVREQ record.
+      * Every DIVIDE carries ON SIZE ERROR so a zero divisor (or any
+      * other size error) routes this record to DIVREJ instead of
+      * abending the run.  QG1-REQ-TYPE picks the integer operand set
+      * or the signed-decimal set.
+      *=================================================================
+       2000-PROCESS-ONE-REQUEST.
+           SET QA-DIVIDE-OK TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM 1950-VALIDATE-REQUEST THRU 1950-VALIDATE-REQUEST-EXIT
+           IF QA-DIVIDE-ERROR
+               GO TO 2000-DIVIDE-FAILED
+           END-IF
+
+           IF QG1-REQ-DECIMAL
+               PERFORM 2200-RUN-DECIMAL-DIVIDES THRU
+                       2200-RUN-DECIMAL-DIVIDES-EXIT
+           ELSE
+               PERFORM 2100-RUN-INTEGER-DIVIDES THRU
+                       2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           IF QA-DIVIDE-ERROR
+               GO TO 2000-DIVIDE-FAILED
+           END-IF
+
+           PERFORM 2400-FORMAT-DETAIL-LINE THRU
+                   2400-FORMAT-DETAIL-LINE-EXIT
+           GO TO 2000-PROCESS-ONE-REQUEST-EXIT.
+
+       2000-DIVIDE-FAILED.
+           PERFORM 3000-WRITE-REJECT-RECORD THRU
+                   3000-WRITE-REJECT-RECORD-EXIT.
+
+       2000-PROCESS-ONE-REQUEST-EXIT.
+           PERFORM 1900-READ-DIVREQ THRU 1900-READ-DIVREQ-EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-RUN-INTEGER-DIVIDES -- the original six DIVIDE forms
+      * against the integer operand set.
+      *-----------------------------------------------------------------
+       2100-RUN-INTEGER-DIVIDES.
+           MOVE QG1-REQ-DIVISOR-INT  TO QG1-NUM1 QG1-NUMA QG1-NUMB
+           MOVE QG1-REQ-DIVIDEND-INT TO QG1-NUM2 QG1-NUM3 QG1-NUM4
+                                         QG1-NUMC QG1-NUMD
+
+           DIVIDE QG1-NUM1 INTO QG1-NUM2 QG1-NUM4
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUM2 INTO QG1-NUM2 QG1-NUM3 QG1-NUM4
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMA INTO QG1-NUMD GIVING QG1-NUMT
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMB INTO QG1-NUMC GIVING QG1-NUMT
+                   REMAINDER QG1-RES1
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMC BY QG1-NUMB GIVING QG1-NUMT
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2100-RUN-INTEGER-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMD BY QG1-NUMA GIVING QG1-NUMT
+                   REMAINDER QG1-RES2
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE.
+
+       2100-RUN-INTEGER-DIVIDES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-RUN-DECIMAL-DIVIDES -- the same six DIVIDE forms against
+      * the signed-decimal operand set, for currency splits.
+      *-----------------------------------------------------------------
+       2200-RUN-DECIMAL-DIVIDES.
+           MOVE QG1-REQ-DIVISOR-DEC  TO QG1-NUM1-DEC QG1-NUMA-DEC
+                                         QG1-NUMB-DEC
+           MOVE QG1-REQ-DIVIDEND-DEC TO QG1-NUM2-DEC QG1-NUM3-DEC
+                                         QG1-NUM4-DEC QG1-NUMC-DEC
+                                         QG1-NUMD-DEC
+
+           DIVIDE QG1-NUM1-DEC INTO QG1-NUM2-DEC QG1-NUM4-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2200-RUN-DECIMAL-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUM2-DEC INTO QG1-NUM2-DEC QG1-NUM3-DEC
+                   QG1-NUM4-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2200-RUN-DECIMAL-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMA-DEC INTO QG1-NUMD-DEC GIVING QG1-NUMT-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2200-RUN-DECIMAL-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMB-DEC INTO QG1-NUMC-DEC GIVING QG1-NUMT-DEC
+                   REMAINDER QG1-RES1-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2200-RUN-DECIMAL-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMC-DEC BY QG1-NUMB-DEC GIVING QG1-NUMT-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE
+           IF QA-DIVIDE-ERROR
+               GO TO 2200-RUN-DECIMAL-DIVIDES-EXIT
+           END-IF
+
+           DIVIDE QG1-NUMD-DEC BY QG1-NUMA-DEC GIVING QG1-NUMT-DEC
+                   REMAINDER QG1-RES2-DEC
+               ON SIZE ERROR
+                   PERFORM 2250-SET-DIVIDE-ERROR THRU
+                           2250-SET-DIVIDE-ERROR-EXIT
+           END-DIVIDE.
+
+       2200-RUN-DECIMAL-DIVIDES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2250-SET-DIVIDE-ERROR
+      *-----------------------------------------------------------------
+       2250-SET-DIVIDE-ERROR.
+           SET QA-DIVIDE-ERROR TO TRUE
+           MOVE 'SIZE' TO WS-REJ-REASON-CODE
+           MOVE 'DIVIDE TOOK ON SIZE ERROR' TO WS-REJ-REASON-TEXT.
+
+       2250-SET-DIVIDE-ERROR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2400-FORMAT-DETAIL-LINE
+      *-----------------------------------------------------------------
+       2400-FORMAT-DETAIL-LINE.
+           MOVE QG1-REQ-ID TO WS-DTL-REQ-ID
+
+           IF QG1-REQ-DECIMAL
+               MOVE QG1-REQ-DIVIDEND-DEC TO WS-DTL-DIVIDEND
+               MOVE QG1-REQ-DIVISOR-DEC  TO WS-DTL-DIVISOR
+               MOVE QG1-NUMT-DEC         TO WS-DTL-QUOTIENT
+               MOVE QG1-RES1-DEC         TO WS-DTL-REMAINDER1
+               MOVE QG1-RES2-DEC         TO WS-DTL-REMAINDER2
+           ELSE
+               MOVE QG1-REQ-DIVIDEND-INT TO WS-DTL-DIVIDEND
+               MOVE QG1-REQ-DIVISOR-INT  TO WS-DTL-DIVISOR
+               MOVE QG1-NUMT             TO WS-DTL-QUOTIENT
+               MOVE QG1-RES1             TO WS-DTL-REMAINDER1
+               MOVE QG1-RES2             TO WS-DTL-REMAINDER2
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD
+
+           PERFORM 2500-ACCUMULATE-TOTALS THRU
+                   2500-ACCUMULATE-TOTALS-EXIT.
+
+       2400-FORMAT-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-ACCUMULATE-TOTALS -- add this request's results into the
+      * report's control totals.
+      *-----------------------------------------------------------------
+       2500-ACCUMULATE-TOTALS.
+           ADD 1 TO QA-CTL-COUNT
+
+           IF QG1-REQ-DECIMAL
+               ADD QG1-NUMT-DEC TO QA-CTL-QUOTIENT-TOTAL
+               ADD QG1-RES1-DEC QG1-RES2-DEC TO QA-CTL-REMAINDER-TOTAL
+           ELSE
+               ADD QG1-NUMT TO QA-CTL-QUOTIENT-TOTAL
+               ADD QG1-RES1 QG1-RES2 TO QA-CTL-REMAINDER-TOTAL
+           END-IF.
+
+       2500-ACCUMULATE-TOTALS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-WRITE-REJECT-RECORD -- a DIVIDE that took ON SIZE ERROR.
+      *-----------------------------------------------------------------
+       3000-WRITE-REJECT-RECORD.
+           MOVE QG1-REQ-ID          TO QG1-REJ-REQ-ID
+           MOVE WS-REJ-REASON-CODE  TO QG1-REJ-REASON-CODE
+           MOVE WS-REJ-REASON-TEXT  TO QG1-REJ-REASON-TEXT
+
+           IF QG1-REQ-DECIMAL
+               MOVE QG1-REQ-DIVIDEND-DEC TO QG1-REJ-DIVIDEND
+               MOVE QG1-REQ-DIVISOR-DEC  TO QG1-REJ-DIVISOR
+           ELSE
+               MOVE QG1-REQ-DIVIDEND-INT TO QG1-REJ-DIVIDEND
+               MOVE QG1-REQ-DIVISOR-INT  TO QG1-REJ-DIVISOR
+           END-IF
+
+           WRITE QG1-DIVREJ-RECORD
+
+           ADD 1 TO QA-CTL-REJECT-COUNT.
+
+       3000-WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-WRITE-TRAILER -- control totals for the whole run.
+      *-----------------------------------------------------------------
+       8000-WRITE-TRAILER.
+           MOVE SPACES TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD
+
+           MOVE QA-CTL-COUNT TO WS-TRL-COUNT
+           MOVE WS-TRAILER-LINE-2 TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD
+
+           MOVE QA-CTL-QUOTIENT-TOTAL TO WS-TRL-QUOTIENT-TOTAL
+           MOVE WS-TRAILER-LINE-3 TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD
+
+           MOVE QA-CTL-REMAINDER-TOTAL TO WS-TRL-REMAINDER-TOTAL
+           MOVE WS-TRAILER-LINE-4 TO QG1-RPT-LINE
+           WRITE QG1-DIVRPT-RECORD.
+
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 9000-TERMINATE                                                 *
+      *=================================================================
+       9000-TERMINATE.
+           PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT
+
+           MOVE 'W' TO QA-AUDIT-FUNCTION
+           STRING 'DIVREQ COMPLETE ACC=' QA-CTL-COUNT
+               ' REJ=' QA-CTL-REJECT-COUNT
+               ' QTOT=' QA-CTL-QUOTIENT-TOTAL
+               ' RTOT=' QA-CTL-REMAINDER-TOTAL
+               DELIMITED BY SIZE INTO QA-AUDIT-SUMMARY
+           CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                  QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+           MOVE 'C' TO QA-AUDIT-FUNCTION
+           CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                  QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+           CLOSE DIVREQ
+           CLOSE DIVRPT
+           CLOSE DIVREJ.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
        END PROGRAM QG1CX013.
