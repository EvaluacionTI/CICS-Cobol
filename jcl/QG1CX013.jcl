@@ -0,0 +1,33 @@
+//QG1CX013 JOB (ACCTNO),'QG1CX0xx DIVIDE VERB',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* RUN THE DIVIDE-VERB DEMONSTRATION, QG1CX013, AGAINST A       *
+//* DIVREQ FILE OF DIVISION REQUESTS.  DIVRPT GETS ONE PRINT     *
+//* LINE PER ACCEPTED REQUEST PLUS THE CONTROL-TOTAL TRAILER;    *
+//* DIVREJ GETS ONE LINE PER REQUEST THAT FAILED VALIDATION OR   *
+//* BLEW UP A DIVIDE.                                            *
+//*                                                                *
+//* AUDITLOG IS DISP=MOD SO THE SAME DATA SET ACCUMULATES ONE     *
+//* RECORD PER RUN ACROSS JOBS; QG1CXAUD JUST OPENS EXTEND AND    *
+//* LETS THE DD TAKE CARE OF CREATE-VS-APPEND.                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=QG1CX013
+//STEPLIB  DD   DSN=QG1.COBOL.LOADLIB,DISP=SHR
+//DIVREQ   DD   DSN=QG1.QG1CX013.DIVREQ,
+//             DISP=SHR
+//DIVRPT   DD   SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DIVREJ   DD   DSN=QG1.QG1CX013.DIVREJ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=99,BLKSIZE=0)
+//AUDITLOG DD   DSN=QG1.QG1CX0XX.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=106,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* DIVREQ IS A FIXED 80-BYTE FILE OF QG1-DIVREQ-RECORD ENTRIES  *
+//* (SEE COPYBOOKS/QG1WREQ.CPY) - ONE RECORD PER DIVISION TO RUN, *
+//* QG1-REQ-TYPE OF 'I' FOR INTEGER OR 'D' FOR SIGNED DECIMAL.   *
+//*--------------------------------------------------------------*
