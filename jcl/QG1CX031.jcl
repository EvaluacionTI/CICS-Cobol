@@ -0,0 +1,30 @@
+//QG1CX031 JOB (ACCTNO),'QG1CX0xx COUNTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* RUN THE PERFORM-UNTIL COUNTER, QG1CX031, FOR A RANGE NAMED   *
+//* ON THE PARM.  PARM IS 4 DIGITS, SSEE (START, END) -- THIS    *
+//* SAMPLE COUNTS FROM 10 THROUGH 30.  OMIT THE PARM TO GET THE  *
+//* PROGRAM'S COMPILED-IN DEFAULT OF 00 THROUGH 20.              *
+//*                                                                *
+//* AUDITLOG IS DISP=MOD SO THE SAME DATA SET ACCUMULATES ONE     *
+//* RECORD PER RUN ACROSS JOBS; QG1CXAUD JUST OPENS EXTEND AND    *
+//* LETS THE DD TAKE CARE OF CREATE-VS-APPEND.                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=QG1CX031,PARM='1030'
+//STEPLIB  DD   DSN=QG1.COBOL.LOADLIB,DISP=SHR
+//CKPTIN   DD   DUMMY
+//CKPTOUT  DD   DSN=QG1.QG1CX031.CKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//AUDITLOG DD   DSN=QG1.QG1CX0XX.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=106,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* TO RESTART A RUN THAT ABENDED PARTWAY THROUGH, POINT CKPTIN  *
+//* AT THE CKPTOUT DATA SET FROM THE FAILED RUN (DISP=OLD) AND   *
+//* RE-RUN THIS STEP WITH THE SAME PARM.  QG1CX031 PICKS UP ONE  *
+//* PAST THE LAST CHECKPOINTED VALUE INSTEAD OF STARTING OVER.   *
+//*--------------------------------------------------------------*
