@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Mapset     : QG1MSC1
+      * Map        : QG1MAPC
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Operator screen for the QG1CX032 CONTADOR counter
+      *              transaction (QC31).  Lets the operator key in the
+      *              starting and ending values for the count instead
+      *              of them being compiled in, and shows the running
+      *              count as the loop progresses / resumes.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       QG1MSC1  DFHMSD TYPE=&SYSPARM,                                 X
+                  MODE=INOUT,                                         X
+                  LANG=COBOL,                                         X
+                  STORAGE=AUTO,                                       X
+                  TIOAPFX=YES,                                        X
+                  CTRL=(FREEKB,FRSET)
+      *
+       QG1MAPC  DFHMDI SIZE=(24,80),                                  X
+                  LINE=1,                                             X
+                  COLUMN=1
+      *
+       QCTITLE  DFHMDF POS=(01,30),                                   X
+                  LENGTH=20,                                          X
+                  ATTRB=(PROT,BRT),                                   X
+                  INITIAL='QG1CX032 - CONTADOR'
+      *
+       QCSTRTL  DFHMDF POS=(03,01),                                   X
+                  LENGTH=14,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='START VALUE :'
+       QCSTRT   DFHMDF POS=(03,16),                                   X
+                  LENGTH=9,                                           X
+                  ATTRB=(UNPROT,NUM,IC)
+      *
+       QCENDL   DFHMDF POS=(04,01),                                   X
+                  LENGTH=14,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='END VALUE   :'
+       QCEND    DFHMDF POS=(04,16),                                   X
+                  LENGTH=9,                                           X
+                  ATTRB=(UNPROT,NUM)
+      *
+       QCCURRL  DFHMDF POS=(06,01),                                   X
+                  LENGTH=14,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='CURRENT NUM :'
+       QCCURR   DFHMDF POS=(06,16),                                   X
+                  LENGTH=9,                                           X
+                  ATTRB=(PROT,BRT)
+      *
+       QCMSG    DFHMDF POS=(08,01),                                   X
+                  LENGTH=79,                                          X
+                  ATTRB=PROT
+      *
+       QCLASTL  DFHMDF POS=(24,01),                                   X
+                  LENGTH=79,                                          X
+                  ATTRB=PROT,                                         X
+                  INITIAL='ENTER=SUBMIT   PF3=EXIT'
+      *
+                DFHMSD TYPE=FINAL
+                END
