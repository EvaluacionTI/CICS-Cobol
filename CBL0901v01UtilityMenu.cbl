@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author      : D. Salas
+      * Installation: QG1 CICS Utilities
+      * Date-Written: 08/09/2026
+      * Date-Compiled:
+      * Purpose     : Transaction QMNU - operator menu listing every
+      *               QG1CX0xx utility by PROGRAM-ID.  The online
+      *               counter (QG1CX032) is launched directly; the
+      *               batch utilities (QG1CX013, QG1CX031) are listed
+      *               for reference but must still be submitted as
+      *               batch jobs, since they are not CICS programs.
+      * Tectonics   : translate with DFHEAP1$ / DFHECP1$, then cobc -x
+      * Mod history :
+      *  08/09/2026 DS  Initial version - transaction QMNU, map QG1MAPM.
+      *  08/09/2026 DS  Reject a blank/non-numeric selection before it
+      *                 moves into WS-SELECTION instead of letting the
+      *                 EVALUATE run against whatever bytes QMSELI held.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QG1CXMNU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      * CICS-SUPPLIED SYMBOLS (AID KEYS)                              *
+      *---------------------------------------------------------------*
+           COPY DFHAID.
+
+      *---------------------------------------------------------------*
+      * SYMBOLIC MAP                                                  *
+      *---------------------------------------------------------------*
+           COPY QG1MSM1.
+
+      *---------------------------------------------------------------*
+      * MISCELLANEOUS WORK AREAS                                      *
+      *---------------------------------------------------------------*
+       01  WS-MESSAGE                   PIC X(79) VALUE SPACES.
+       01  WS-RESP                      PIC S9(08) COMP.
+       01  WS-SELECTION                 PIC 9(01) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                  PIC X(01).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *=================================================================
+      * 0000-MAINLINE                                                  *
+      *=================================================================
+       0000-MAINLINE.
+           IF EIBCALEN = ZERO
+               PERFORM 1000-FIRST-ENTRY THRU 1000-FIRST-ENTRY-EXIT
+           ELSE
+               EVALUATE TRUE
+                   WHEN EIBAID = DFHPF3
+                       PERFORM 8000-END-SESSION THRU
+                               8000-END-SESSION-EXIT
+                   WHEN EIBAID = DFHENTER
+                       PERFORM 2000-RECEIVE-SELECTION THRU
+                               2000-RECEIVE-SELECTION-EXIT
+                   WHEN OTHER
+                       PERFORM 8000-END-SESSION THRU
+                               8000-END-SESSION-EXIT
+               END-EVALUATE
+           END-IF.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 1000-FIRST-ENTRY -- task started fresh; send the blank menu.
+      *=================================================================
+       1000-FIRST-ENTRY.
+           MOVE SPACES TO QG1MAPMO
+           MOVE -1 TO QMSELL
+           MOVE 'KEY IN A SELECTION, THEN PRESS ENTER' TO QMMSGO
+
+           EXEC CICS SEND MAP('QG1MAPM') MAPSET('QG1MSM1')
+               FROM(QG1MAPMO) ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('QMNU') END-EXEC.
+
+       1000-FIRST-ENTRY-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 2000-RECEIVE-SELECTION -- operator keyed a selection; launch
+      * the chosen utility or explain why it cannot be launched here.
+      *=================================================================
+       2000-RECEIVE-SELECTION.
+           EXEC CICS RECEIVE MAP('QG1MAPM') MAPSET('QG1MSM1')
+               INTO(QG1MAPMI) RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'UNABLE TO READ THE SCREEN - TRY AGAIN' TO
+                   WS-MESSAGE
+               PERFORM 2900-REDISPLAY-MENU THRU
+                       2900-REDISPLAY-MENU-EXIT
+               GO TO 2000-RECEIVE-SELECTION-EXIT
+           END-IF
+
+           IF QMSELI NOT NUMERIC
+               MOVE 'INVALID SELECTION - ENTER 1, 2 OR 3' TO
+                   WS-MESSAGE
+               PERFORM 2900-REDISPLAY-MENU THRU
+                       2900-REDISPLAY-MENU-EXIT
+               GO TO 2000-RECEIVE-SELECTION-EXIT
+           END-IF
+
+           MOVE QMSELI TO WS-SELECTION
+
+           EVALUATE WS-SELECTION
+               WHEN 1
+                   MOVE 'QG1CX013 IS A BATCH UTILITY - SUBMIT VIA JCL'
+                       TO WS-MESSAGE
+                   PERFORM 2900-REDISPLAY-MENU THRU
+                           2900-REDISPLAY-MENU-EXIT
+               WHEN 2
+                   MOVE 'QG1CX031 IS A BATCH UTILITY - SUBMIT VIA JCL'
+                       TO WS-MESSAGE
+                   PERFORM 2900-REDISPLAY-MENU THRU
+                           2900-REDISPLAY-MENU-EXIT
+               WHEN 3
+                   EXEC CICS XCTL PROGRAM('QG1CX032') END-EXEC
+               WHEN OTHER
+                   MOVE 'INVALID SELECTION - ENTER 1, 2 OR 3' TO
+                       WS-MESSAGE
+                   PERFORM 2900-REDISPLAY-MENU THRU
+                           2900-REDISPLAY-MENU-EXIT
+           END-EVALUATE.
+
+       2000-RECEIVE-SELECTION-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2900-REDISPLAY-MENU -- re-prompt with an error/status message
+      *-----------------------------------------------------------------
+       2900-REDISPLAY-MENU.
+           MOVE SPACES TO QG1MAPMO
+           MOVE WS-MESSAGE TO QMMSGO
+           MOVE -1 TO QMSELL
+
+           EXEC CICS SEND MAP('QG1MAPM') MAPSET('QG1MSM1')
+               FROM(QG1MAPMO) ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('QMNU') END-EXEC.
+
+       2900-REDISPLAY-MENU-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 8000-END-SESSION -- PF3 or an unrecognised function; drop the
+      * pseudo-conversation.
+      *=================================================================
+       8000-END-SESSION.
+           EXEC CICS SEND TEXT FROM('QG1CXMNU SESSION ENDED')
+               ERASE FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC.
+
+       8000-END-SESSION-EXIT.
+           EXIT.
+
+       END PROGRAM QG1CXMNU.
