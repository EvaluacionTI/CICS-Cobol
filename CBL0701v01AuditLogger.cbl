@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author      : D. Salas
+      * Installation: QG1 Batch Utilities
+      * Date-Written: 08/09/2026
+      * Date-Compiled:
+      * Purpose     : Shared audit-trail logger CALLed by every batch
+      *               QG1CX0xx utility.  Appends one AUDITLOG record
+      *               per OPEN/WRITE/CLOSE request so there is a
+      *               durable record of what a run produced, once the
+      *               DISPLAY output and the job log have rolled off.
+      *               QG1CX032 runs under CICS and writes the same
+      *               AUDITLOG through the AUDT transient data queue
+      *               instead of calling this routine - see its own
+      *               mod history.
+      * Tectonics   : cobc -c
+      * Mod history :
+      *  08/09/2026 DS  Initial version.
+      *  08/09/2026 DS  AUDITLOG declared SEQUENTIAL instead of LINE
+      *                 SEQUENTIAL, matching every other file in the
+      *                 suite; the DD's DISP=MOD now does the work that
+      *                 1000-OPEN-LOG's OPEN OUTPUT fallback used to.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QG1CXAUD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG   ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+           COPY QG1WAUD.
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      * SWITCHES                                                      *
+      *---------------------------------------------------------------*
+       01  QA-SWITCHES.
+           05  QA-SW-FILE-OPEN          PIC X(01) VALUE 'N'.
+               88  QA-FILE-IS-OPEN          VALUE 'Y'.
+               88  QA-FILE-IS-CLOSED        VALUE 'N'.
+
+       01  WS-AUDITLOG-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-AUDITLOG-OK               VALUE '00'.
+
+      *---------------------------------------------------------------*
+      * RUN DATE/TIME WORK AREAS                                      *
+      *---------------------------------------------------------------*
+       01  WS-SYSTEM-DATE                PIC 9(08).
+       01  WS-SYSTEM-DATE-R REDEFINES WS-SYSTEM-DATE.
+           05  WS-SD-YYYY                PIC 9(04).
+           05  WS-SD-MM                  PIC 9(02).
+           05  WS-SD-DD                  PIC 9(02).
+
+       01  WS-SYSTEM-TIME                PIC 9(08).
+       01  WS-SYSTEM-TIME-R REDEFINES WS-SYSTEM-TIME.
+           05  WS-ST-HH                  PIC 9(02).
+           05  WS-ST-MM                  PIC 9(02).
+           05  WS-ST-SS                  PIC 9(02).
+           05  WS-ST-HH100               PIC 9(02).
+
+       01  WS-CURRENT-DATE                PIC X(10).
+       01  WS-CURRENT-TIME                PIC X(08).
+
+       LINKAGE SECTION.
+       01  LK-AUDIT-FUNCTION            PIC X(01).
+           88  LK-AUDIT-FN-OPEN             VALUE 'O'.
+           88  LK-AUDIT-FN-WRITE            VALUE 'W'.
+           88  LK-AUDIT-FN-CLOSE            VALUE 'C'.
+       01  LK-AUDIT-PROGRAM-ID          PIC X(08).
+       01  LK-AUDIT-SUMMARY             PIC X(80).
+       01  LK-AUDIT-RETURN-CODE         PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING LK-AUDIT-FUNCTION
+                                LK-AUDIT-PROGRAM-ID
+                                LK-AUDIT-SUMMARY
+                                LK-AUDIT-RETURN-CODE.
+      *=================================================================
+      * 0000-MAINLINE                                                  *
+      *=================================================================
+       0000-MAINLINE.
+           MOVE ZERO TO LK-AUDIT-RETURN-CODE
+
+           EVALUATE TRUE
+               WHEN LK-AUDIT-FN-OPEN
+                   PERFORM 1000-OPEN-LOG THRU 1000-OPEN-LOG-EXIT
+               WHEN LK-AUDIT-FN-WRITE
+                   PERFORM 2000-WRITE-LOG THRU 2000-WRITE-LOG-EXIT
+               WHEN LK-AUDIT-FN-CLOSE
+                   PERFORM 3000-CLOSE-LOG THRU 3000-CLOSE-LOG-EXIT
+               WHEN OTHER
+                   MOVE 16 TO LK-AUDIT-RETURN-CODE
+           END-EVALUATE.
+
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *=================================================================
+      * 1000-OPEN-LOG  -- open AUDITLOG for this run if not open yet   *
+      *=================================================================
+       1000-OPEN-LOG.
+           IF QA-FILE-IS-OPEN
+               GO TO 1000-OPEN-LOG-EXIT
+           END-IF
+
+           OPEN EXTEND AUDITLOG
+
+           IF NOT WS-AUDITLOG-OK
+               MOVE 8 TO LK-AUDIT-RETURN-CODE
+               GO TO 1000-OPEN-LOG-EXIT
+           END-IF
+
+           SET QA-FILE-IS-OPEN TO TRUE.
+
+       1000-OPEN-LOG-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 2000-WRITE-LOG -- stamp and write one audit record             *
+      *=================================================================
+       2000-WRITE-LOG.
+           IF QA-FILE-IS-CLOSED
+               PERFORM 1000-OPEN-LOG THRU 1000-OPEN-LOG-EXIT
+           END-IF
+
+           IF LK-AUDIT-RETURN-CODE NOT = ZERO
+               GO TO 2000-WRITE-LOG-EXIT
+           END-IF
+
+           MOVE LK-AUDIT-PROGRAM-ID TO QG1-AUD-PROGRAM-ID
+           MOVE LK-AUDIT-SUMMARY    TO QG1-AUD-SUMMARY
+           PERFORM 2100-STAMP-DATE-TIME THRU 2100-STAMP-DATE-TIME-EXIT
+
+           WRITE QG1-AUDIT-RECORD
+
+           IF NOT WS-AUDITLOG-OK
+               MOVE 8 TO LK-AUDIT-RETURN-CODE
+           END-IF.
+
+       2000-WRITE-LOG-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-STAMP-DATE-TIME -- current run date/time into the record
+      *-----------------------------------------------------------------
+       2100-STAMP-DATE-TIME.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+
+           STRING WS-SD-YYYY  "-"  WS-SD-MM  "-"  WS-SD-DD
+               DELIMITED BY SIZE INTO WS-CURRENT-DATE
+           STRING WS-ST-HH  ":"  WS-ST-MM  ":"  WS-ST-SS
+               DELIMITED BY SIZE INTO WS-CURRENT-TIME
+
+           MOVE WS-CURRENT-DATE TO QG1-AUD-RUN-DATE
+           MOVE WS-CURRENT-TIME TO QG1-AUD-RUN-TIME.
+
+       2100-STAMP-DATE-TIME-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3000-CLOSE-LOG -- close AUDITLOG at end of run                 *
+      *=================================================================
+       3000-CLOSE-LOG.
+           IF QA-FILE-IS-CLOSED
+               GO TO 3000-CLOSE-LOG-EXIT
+           END-IF
+
+           CLOSE AUDITLOG
+           SET QA-FILE-IS-CLOSED TO TRUE.
+
+       3000-CLOSE-LOG-EXIT.
+           EXIT.
+       END PROGRAM QG1CXAUD.
