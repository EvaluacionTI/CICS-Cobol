@@ -0,0 +1,402 @@
+      ******************************************************************
+      * Author      : D. Salas
+      * Installation: QG1 CICS Utilities
+      * Date-Written: 08/09/2026
+      * Date-Compiled:
+      * Purpose     : Online counterpart of QG1CX031's CONTADOR loop.
+      *               Transaction QC31 lets an operator key in the
+      *               start/end values at the terminal (map QG1MAPC in
+      *               mapset QG1MSC1) instead of the range being a
+      *               recompiled literal, and drives the same counter
+      *               paragraph CICS-side.
+      * Tectonics   : translate with DFHEAP1$ / DFHECP1$, then cobc -x
+      * Mod history :
+      *  08/09/2026 DS  Initial version - transaction QC31, map QG1MAPC.
+      *  08/09/2026 DS  CONTADOR now takes a SYNCPOINT every
+      *                 QA-CKPT-INTERVAL iterations and saves its
+      *                 progress to a TS queue so a restarted task can
+      *                 pick the count back up instead of starting over.
+      *  08/09/2026 DS  Writes an audit entry through the shared
+      *                 QG1CXAUD logger when the count completes.
+      *  08/09/2026 DS  Rewrapped the WS-TSQ-LENGTH VALUE clause inside
+      *                 column 72; the continuation had drifted past
+      *                 the margin and was silently truncating the
+      *                 statement.
+      *  08/09/2026 DS  Noted for the benefit of callers: a program
+      *                 starting this transaction by XCTL/START can
+      *                 hand in QG1-CONTADOR-COMMAREA already set to
+      *                 QG1-COM-FN-CONTINUE with START-NUM/END-NUM/
+      *                 CURRENT-NUM/ITER-SINCE-CKPT populated, which
+      *                 drives the counter immediately without the
+      *                 bounds-entry screen - the same COMMAREA used
+      *                 for task-to-task continuation doubles as the
+      *                 parameter interface for a calling program.
+      *  08/09/2026 DS  Swapped the end-of-count audit entry from a
+      *                 CALL to QG1CXAUD over to WRITEQ TD against the
+      *                 AUDT transient data queue; QG1CXAUD does native
+      *                 OPEN/WRITE/CLOSE against AUDITLOG, which a CICS
+      *                 AOR task cannot issue directly, and two tasks
+      *                 counting at once would have serialised on the
+      *                 same OPEN EXTEND with no protection.  AUDT is
+      *                 an extrapartition destination defined over the
+      *                 same AUDITLOG data set QG1CXAUD writes, so the
+      *                 batch and online utilities still land in one
+      *                 trail.
+      *  08/09/2026 DS  3000-RUN-COUNTER now sets QG1-COM-FN-DONE once
+      *                 the count finishes, and 0000-MAINLINE redisplays
+      *                 the result for that state instead of re-running
+      *                 the counter; pressing a key other than PF3 on
+      *                 the completed screen was re-entering
+      *                 3000-RUN-COUNTER (the loop itself no-op'd, but
+      *                 the audit WRITEQ TD fired again every time) and
+      *                 also clobbering a checkpoint-resumed message
+      *                 with the plain completion text, so the operator
+      *                 never actually saw the resumed indicator.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QG1CX032.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      * CICS-SUPPLIED SYMBOLS (AID KEYS)                              *
+      *---------------------------------------------------------------*
+           COPY DFHAID.
+
+      *---------------------------------------------------------------*
+      * SYMBOLIC MAP                                                  *
+      *---------------------------------------------------------------*
+           COPY QG1MSC1.
+
+      *---------------------------------------------------------------*
+      * WORK COPY OF THE PSEUDO-CONVERSATIONAL COMMAREA               *
+      *---------------------------------------------------------------*
+           COPY QG1WCOM.
+
+      *---------------------------------------------------------------*
+      * MISCELLANEOUS WORK AREAS                                      *
+      *---------------------------------------------------------------*
+       01  WS-MESSAGE                   PIC X(79) VALUE SPACES.
+       01  WS-RESP                      PIC S9(08) COMP.
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT/RESTART WORK AREA -- progress is saved to a TS     *
+      * queue every QA-CKPT-INTERVAL iterations and picked back up by *
+      * a fresh task if the terminal comes back before the count has  *
+      * finished.                                                     *
+      *---------------------------------------------------------------*
+       01  QA-CKPT-INTERVAL             PIC 9(04) VALUE 5.
+       01  WS-TSQ-NAME.
+           05  WS-TSQ-PREFIX            PIC X(04) VALUE 'QC31'.
+           05  WS-TSQ-TERMID            PIC X(04).
+       01  WS-TSQ-LENGTH                PIC S9(04) COMP
+               VALUE LENGTH OF QG1-CONTADOR-COMMAREA.
+
+      *---------------------------------------------------------------*
+      * SHARED AUDIT LOG RECORD -- written to the AUDT transient data *
+      * queue, which a DCT entry maps to the same AUDITLOG data set   *
+      * the batch utilities write through QG1CXAUD.                  *
+      *---------------------------------------------------------------*
+       01  WS-AUDIT-TDQ-NAME            PIC X(04) VALUE 'AUDT'.
+           COPY QG1WAUD.
+
+       01  WS-ABS-TIME                  PIC S9(15) COMP-3.
+       01  WS-SYSTEM-DATE                PIC 9(08).
+       01  WS-SYSTEM-DATE-R REDEFINES WS-SYSTEM-DATE.
+           05  WS-SD-YYYY                PIC 9(04).
+           05  WS-SD-MM                  PIC 9(02).
+           05  WS-SD-DD                  PIC 9(02).
+       01  WS-SYSTEM-TIME                PIC 9(06).
+       01  WS-SYSTEM-TIME-R REDEFINES WS-SYSTEM-TIME.
+           05  WS-ST-HH                  PIC 9(02).
+           05  WS-ST-MM                  PIC 9(02).
+           05  WS-ST-SS                  PIC 9(02).
+       01  WS-CURRENT-DATE                PIC X(10).
+       01  WS-CURRENT-TIME                PIC X(08).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                  PIC X(37).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *=================================================================
+      * 0000-MAINLINE                                                  *
+      *=================================================================
+       0000-MAINLINE.
+           MOVE EIBTRMID TO WS-TSQ-TERMID
+
+           IF EIBCALEN = ZERO
+               PERFORM 1000-FIRST-ENTRY THRU 1000-FIRST-ENTRY-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO QG1-CONTADOR-COMMAREA
+               EVALUATE TRUE
+                   WHEN EIBAID = DFHPF3
+                       PERFORM 8000-END-SESSION THRU
+                               8000-END-SESSION-EXIT
+                   WHEN QG1-COM-FN-FIRST-TIME
+                       PERFORM 2000-RECEIVE-BOUNDS THRU
+                               2000-RECEIVE-BOUNDS-EXIT
+                   WHEN QG1-COM-FN-CONTINUE
+                       PERFORM 3000-RUN-COUNTER THRU
+                               3000-RUN-COUNTER-EXIT
+                   WHEN QG1-COM-FN-DONE
+                       PERFORM 3950-REDISPLAY-DONE THRU
+                               3950-REDISPLAY-DONE-EXIT
+                   WHEN OTHER
+                       PERFORM 8000-END-SESSION THRU
+                               8000-END-SESSION-EXIT
+               END-EVALUATE
+           END-IF.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 1000-FIRST-ENTRY -- task started fresh from the terminal.  If a
+      * checkpoint is sitting on the TS queue from a task that never
+      * reached QG1-COM-END-NUM (terminal dropped, task abended), pick
+      * the count back up instead of prompting for the bounds again.
+      *=================================================================
+       1000-FIRST-ENTRY.
+           EXEC CICS READQ TS QUEUE(WS-TSQ-NAME)
+               INTO(QG1-CONTADOR-COMMAREA) LENGTH(WS-TSQ-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'RESUMED FROM LAST CHECKPOINT' TO WS-MESSAGE
+               PERFORM 3000-RUN-COUNTER THRU 3000-RUN-COUNTER-EXIT
+               GO TO 1000-FIRST-ENTRY-EXIT
+           END-IF
+
+           MOVE SPACES TO QG1MAPCO
+           MOVE -1 TO QCSTRTL
+           MOVE 'KEY IN A START AND END VALUE, THEN PRESS ENTER'
+               TO QCMSGO
+
+           EXEC CICS SEND MAP('QG1MAPC') MAPSET('QG1MSC1')
+               FROM(QG1MAPCO) ERASE
+           END-EXEC
+
+           SET QG1-COM-FN-FIRST-TIME TO TRUE
+           MOVE ZERO TO QG1-COM-START-NUM QG1-COM-END-NUM
+                        QG1-COM-CURRENT-NUM QG1-COM-ITER-SINCE-CKPT
+
+           EXEC CICS RETURN TRANSID('QC31')
+               COMMAREA(QG1-CONTADOR-COMMAREA)
+           END-EXEC.
+
+       1000-FIRST-ENTRY-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 2000-RECEIVE-BOUNDS -- operator keyed the start/end values;
+      * validate and kick off the counter.
+      *=================================================================
+       2000-RECEIVE-BOUNDS.
+           EXEC CICS RECEIVE MAP('QG1MAPC') MAPSET('QG1MSC1')
+               INTO(QG1MAPCI) RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'UNABLE TO READ THE SCREEN - TRY AGAIN' TO
+                   WS-MESSAGE
+               PERFORM 2900-REDISPLAY-SCREEN THRU
+                       2900-REDISPLAY-SCREEN-EXIT
+               GO TO 2000-RECEIVE-BOUNDS-EXIT
+           END-IF
+
+           IF QCSTRTI NOT NUMERIC OR QCENDI NOT NUMERIC
+               MOVE 'START AND END VALUES MUST BE NUMERIC' TO
+                   WS-MESSAGE
+               PERFORM 2900-REDISPLAY-SCREEN THRU
+                       2900-REDISPLAY-SCREEN-EXIT
+               GO TO 2000-RECEIVE-BOUNDS-EXIT
+           END-IF
+
+           MOVE QCSTRTI TO QG1-COM-START-NUM
+           MOVE QCENDI  TO QG1-COM-END-NUM
+
+           IF QG1-COM-START-NUM > QG1-COM-END-NUM
+               MOVE 'START VALUE MUST NOT EXCEED THE END VALUE'
+                   TO WS-MESSAGE
+               PERFORM 2900-REDISPLAY-SCREEN THRU
+                       2900-REDISPLAY-SCREEN-EXIT
+               GO TO 2000-RECEIVE-BOUNDS-EXIT
+           END-IF
+
+           MOVE QG1-COM-START-NUM TO QG1-COM-CURRENT-NUM
+           MOVE ZERO TO QG1-COM-ITER-SINCE-CKPT
+           SET QG1-COM-FN-CONTINUE TO TRUE
+
+           PERFORM 3000-RUN-COUNTER THRU 3000-RUN-COUNTER-EXIT.
+
+       2000-RECEIVE-BOUNDS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2900-REDISPLAY-SCREEN -- re-prompt with an error message
+      *-----------------------------------------------------------------
+       2900-REDISPLAY-SCREEN.
+           MOVE SPACES TO QG1MAPCO
+           MOVE WS-MESSAGE TO QCMSGO
+           MOVE -1 TO QCSTRTL
+
+           EXEC CICS SEND MAP('QG1MAPC') MAPSET('QG1MSC1')
+               FROM(QG1MAPCO) ERASE
+           END-EXEC
+
+           SET QG1-COM-FN-FIRST-TIME TO TRUE
+
+           EXEC CICS RETURN TRANSID('QC31')
+               COMMAREA(QG1-CONTADOR-COMMAREA)
+           END-EXEC.
+
+       2900-REDISPLAY-SCREEN-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3000-RUN-COUNTER -- drives the CONTADOR paragraph to the end
+      * value the operator entered, then shows the result.
+      *=================================================================
+       3000-RUN-COUNTER.
+           PERFORM 3100-CONTADOR THRU 3100-CONTADOR-EXIT
+               UNTIL QG1-COM-CURRENT-NUM > QG1-COM-END-NUM
+
+           SET QG1-COM-FN-DONE TO TRUE
+
+           EXEC CICS DELETEQ TS QUEUE(WS-TSQ-NAME) RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'QG1CX032' TO QG1-AUD-PROGRAM-ID
+           STRING 'CONTADOR COMPLETE, START=' QG1-COM-START-NUM
+               ' END=' QG1-COM-END-NUM
+               DELIMITED BY SIZE INTO QG1-AUD-SUMMARY
+           PERFORM 3050-STAMP-AUDIT-DATE-TIME THRU
+                   3050-STAMP-AUDIT-DATE-TIME-EXIT
+
+           EXEC CICS WRITEQ TD QUEUE(WS-AUDIT-TDQ-NAME)
+               FROM(QG1-AUDIT-RECORD) LENGTH(LENGTH OF QG1-AUDIT-RECORD)
+           END-EXEC
+
+      *    WS-MESSAGE already carries 'RESUMED FROM LAST CHECKPOINT'
+      *    when 1000-FIRST-ENTRY drove us here off a restart; only
+      *    default it to the plain completion text otherwise, so the
+      *    resumed indicator actually reaches the operator's screen.
+           IF WS-MESSAGE = SPACES
+               MOVE 'COUNT COMPLETE - PF3 TO EXIT' TO WS-MESSAGE
+           END-IF
+
+           PERFORM 3900-SEND-RESULT THRU 3900-SEND-RESULT-EXIT.
+
+       3000-RUN-COUNTER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3950-REDISPLAY-DONE -- the task already finished counting and
+      * the operator pressed something other than PF3 on the result
+      * screen; redisplay the same result without re-running the
+      * counter or rewriting the audit record.
+      *-----------------------------------------------------------------
+       3950-REDISPLAY-DONE.
+           MOVE 'COUNT COMPLETE - PF3 TO EXIT' TO WS-MESSAGE
+           PERFORM 3900-SEND-RESULT THRU 3900-SEND-RESULT-EXIT.
+
+       3950-REDISPLAY-DONE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3050-STAMP-AUDIT-DATE-TIME -- current run date/time into the
+      * audit record, using the CICS region clock rather than an OS
+      * date/time accept.
+      *-----------------------------------------------------------------
+       3050-STAMP-AUDIT-DATE-TIME.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC
+
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(WS-SYSTEM-DATE) TIME(WS-SYSTEM-TIME)
+           END-EXEC
+
+           STRING WS-SD-YYYY "-" WS-SD-MM "-" WS-SD-DD
+               DELIMITED BY SIZE INTO WS-CURRENT-DATE
+           STRING WS-ST-HH ":" WS-ST-MM ":" WS-ST-SS
+               DELIMITED BY SIZE INTO WS-CURRENT-TIME
+
+           MOVE WS-CURRENT-DATE TO QG1-AUD-RUN-DATE
+           MOVE WS-CURRENT-TIME TO QG1-AUD-RUN-TIME.
+
+       3050-STAMP-AUDIT-DATE-TIME-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-CONTADOR -- one step of the counter.  Every QA-CKPT-
+      * INTERVAL steps the progress is committed with a SYNCPOINT and
+      * saved to the TS queue so a dropped terminal does not lose the
+      * count.
+      *-----------------------------------------------------------------
+       3100-CONTADOR.
+           ADD 1 TO QG1-COM-CURRENT-NUM
+           ADD 1 TO QG1-COM-ITER-SINCE-CKPT
+
+           IF QG1-COM-ITER-SINCE-CKPT >= QA-CKPT-INTERVAL
+               PERFORM 3200-TAKE-CHECKPOINT THRU
+                       3200-TAKE-CHECKPOINT-EXIT
+               MOVE ZERO TO QG1-COM-ITER-SINCE-CKPT
+           END-IF.
+
+       3100-CONTADOR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3200-TAKE-CHECKPOINT -- commit the unit of work and rewrite the
+      * restart image on the TS queue.
+      *-----------------------------------------------------------------
+       3200-TAKE-CHECKPOINT.
+           EXEC CICS SYNCPOINT END-EXEC
+
+           EXEC CICS DELETEQ TS QUEUE(WS-TSQ-NAME) RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS WRITEQ TS QUEUE(WS-TSQ-NAME)
+               FROM(QG1-CONTADOR-COMMAREA) LENGTH(WS-TSQ-LENGTH)
+           END-EXEC.
+
+       3200-TAKE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3900-SEND-RESULT
+      *-----------------------------------------------------------------
+       3900-SEND-RESULT.
+           MOVE SPACES TO QG1MAPCO
+           MOVE QG1-COM-START-NUM  TO QCSTRTO
+           MOVE QG1-COM-END-NUM    TO QCENDO
+           MOVE QG1-COM-CURRENT-NUM TO QCCURRO
+           MOVE WS-MESSAGE TO QCMSGO
+
+           EXEC CICS SEND MAP('QG1MAPC') MAPSET('QG1MSC1')
+               FROM(QG1MAPCO) ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('QC31')
+               COMMAREA(QG1-CONTADOR-COMMAREA)
+           END-EXEC.
+
+       3900-SEND-RESULT-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 8000-END-SESSION -- PF3 or an unrecognised function; drop the
+      * pseudo-conversation.
+      *=================================================================
+       8000-END-SESSION.
+           EXEC CICS SEND TEXT FROM('QG1CX032 SESSION ENDED')
+               ERASE FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC.
+
+       8000-END-SESSION-EXIT.
+           EXIT.
+
+       END PROGRAM QG1CX032.
