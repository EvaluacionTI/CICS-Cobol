@@ -1,33 +1,271 @@
       ******************************************************************
-      * Author     :
+      * Author     : D. Salas
       * Date       : 06/12/2018
-      * Purpose    :
-      * Tectonics  : Un p�rrafo se ejecuta hasta que la condici�n dada
-      *  se vuelva verdadera..
+      * Purpose    : Un parrafo se ejecuta hasta que la condicion dada
+      *  se vuelva verdadera.
+      * Tectonics  : cobc -x
+      * Mod history:
+      *  08/09/2026 DS  CONTADOR now takes a checkpoint every
+      *                 WS-CKPT-INTERVAL iterations on CKPTOUT, and a
+      *                 restart picks WS-NUM1 back up from the last
+      *                 checkpoint found on CKPTIN instead of starting
+      *                 the count over from zero.
+      *  08/09/2026 DS  Calls the shared QG1CXAUD audit logger at the
+      *                 start and end of the run.
+      *  08/09/2026 DS  WS-NUM1/WS-TOT may now be supplied from the EXEC
+      *                 PARM on the JCL step, instead of always starting
+      *                 at zero and counting to twenty.
+      *  08/09/2026 DS  CKPTOUT now COPYs QG1WCKP (REPLACING QG1-CKPT-
+      *                 with QG1-CKO-) instead of hand-duplicating the
+      *                 checkpoint fields, so CKPTIN and CKPTOUT can't
+      *                 drift apart.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QG1CX031.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPTIN     ASSIGN TO CKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT CKPTOUT    ASSIGN TO CKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTOUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CKPTIN
+           RECORDING MODE IS F.
+           COPY QG1WCKP.
+
+       FD  CKPTOUT
+           RECORDING MODE IS F.
+           COPY QG1WCKP REPLACING
+               ==QG1-CKPT-RECORD==     BY ==QG1-CKPTOUT-RECORD==
+               ==QG1-CKPT-PROGRAM-ID== BY ==QG1-CKO-PROGRAM-ID==
+               ==QG1-CKPT-RUN-DATE==   BY ==QG1-CKO-RUN-DATE==
+               ==QG1-CKPT-RUN-TIME==   BY ==QG1-CKO-RUN-TIME==
+               ==QG1-CKPT-START-NUM==  BY ==QG1-CKO-START-NUM==
+               ==QG1-CKPT-END-NUM==    BY ==QG1-CKO-END-NUM==
+               ==QG1-CKPT-LAST-NUM1==  BY ==QG1-CKO-LAST-NUM1==.
+
        WORKING-STORAGE SECTION.
        01 WS-TEMA          PIC X(40).
        01 WS-NUM1          PIC 9(2) VALUE 0.
        01 WS-TOT           PIC 9(2) VALUE 20.
+       01 WS-START-NUM     PIC 9(2) VALUE 0.
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT/RESTART WORK AREA                                  *
+      *---------------------------------------------------------------*
+       01  QA-CKPT-WORK.
+           05  QA-CKPT-INTERVAL         PIC 9(04) VALUE 5.
+           05  QA-CKPT-ITER-SINCE       PIC 9(04) VALUE ZERO.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CKPTIN-STATUS         PIC X(02) VALUE SPACES.
+               88  WS-CKPTIN-OK             VALUE '00'.
+           05  WS-CKPTOUT-STATUS        PIC X(02) VALUE SPACES.
+               88  WS-CKPTOUT-OK            VALUE '00'.
+
+       01  QA-SWITCHES.
+           05  QA-SW-CKPTIN-EOF         PIC X(01) VALUE 'N'.
+               88  QA-CKPTIN-EOF            VALUE 'Y'.
+
+       01  WS-SYSTEM-DATE                PIC 9(08).
+       01  WS-SYSTEM-DATE-R REDEFINES WS-SYSTEM-DATE.
+           05  WS-SD-YYYY                PIC 9(04).
+           05  WS-SD-MM                  PIC 9(02).
+           05  WS-SD-DD                  PIC 9(02).
+
+       01  WS-SYSTEM-TIME                PIC 9(08).
+       01  WS-SYSTEM-TIME-R REDEFINES WS-SYSTEM-TIME.
+           05  WS-ST-HH                  PIC 9(02).
+           05  WS-ST-MM                  PIC 9(02).
+           05  WS-ST-SS                  PIC 9(02).
+           05  WS-ST-HH100               PIC 9(02).
+
+       01  WS-CURRENT-DATE                PIC X(10).
+       01  WS-CURRENT-TIME                PIC X(08).
 
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+      *---------------------------------------------------------------*
+      * SHARED AUDIT LOG LINKAGE WORK AREA                            *
+      *---------------------------------------------------------------*
+       01  QA-AUDIT-WORK.
+           05  QA-AUDIT-FUNCTION        PIC X(01).
+           05  QA-AUDIT-PROGRAM-ID      PIC X(08) VALUE 'QG1CX031'.
+           05  QA-AUDIT-SUMMARY         PIC X(80).
+           05  QA-AUDIT-RETURN-CODE     PIC S9(04) COMP.
+
+       LINKAGE SECTION.
+      *---------------------------------------------------------------*
+      * JCL PARM -- 4 digits, SSEE (start, end), e.g. PARM='0020'.    *
+      * An absent or malformed PARM leaves WS-NUM1/WS-TOT at their    *
+      * compiled-in defaults of zero and twenty.                     *
+      *---------------------------------------------------------------*
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH            PIC S9(04) COMP.
+           05  LK-PARM-TEXT              PIC X(04).
+           05  LK-PARM-TEXT-R REDEFINES LK-PARM-TEXT.
+               10  LK-PARM-START         PIC 9(02).
+               10  LK-PARM-END           PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAINLINE.
             MOVE "PERFORM UNTIL" TO WS-TEMA
 
             DISPLAY ".....[ " WS-TEMA " ]....."
             DISPLAY "=============================="
             DISPLAY " "
+
+            MOVE 'O' TO QA-AUDIT-FUNCTION
+            CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                   QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+            PERFORM 1050-PROCESS-PARM THRU 1050-PROCESS-PARM-EXIT
+
+            PERFORM 1000-RESTART-FROM-CHECKPOINT THRU
+                    1000-RESTART-FROM-CHECKPOINT-EXIT
+
       *
             PERFORM CONTADOR WITH TEST AFTER UNTIL WS-NUM1 > WS-TOT.
 
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+
             STOP RUN.
 
+      *-----------------------------------------------------------------
+      * 1050-PROCESS-PARM -- pick up the start/end range from the JCL
+      * PARM, when one was passed.  A restart from checkpoint (below)
+      * still takes precedence over LK-PARM-START for WS-NUM1, so a
+      * resumed run continues where it left off rather than rewinding
+      * to whatever start value the PARM named.
+      *-----------------------------------------------------------------
+       1050-PROCESS-PARM.
+           IF LK-PARM-LENGTH = 4
+               MOVE LK-PARM-START TO WS-NUM1
+               MOVE LK-PARM-START TO WS-START-NUM
+               MOVE LK-PARM-END   TO WS-TOT
+               DISPLAY 'QG1CX031 - PARM SUPPLIED, START = ' WS-NUM1
+                       ' END = ' WS-TOT
+           ELSE
+               DISPLAY 'QG1CX031 - NO PARM SUPPLIED, USING DEFAULTS'
+           END-IF.
+
+       1050-PROCESS-PARM-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1000-RESTART-FROM-CHECKPOINT -- read CKPTIN forward to EOF,
+      * keeping the last checkpoint found, then resume one past it.
+      * A fresh run supplies an empty CKPTIN (DD DUMMY) so the first
+      * READ hits AT END immediately and WS-NUM1 stays at zero.
+      *-----------------------------------------------------------------
+       1000-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CKPTIN
+           IF NOT WS-CKPTIN-OK
+               DISPLAY 'QG1CX031 - UNABLE TO OPEN CKPTIN, STATUS '
+                       WS-CKPTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT
+               UNTIL QA-CKPTIN-EOF
+
+           CLOSE CKPTIN
+
+           OPEN OUTPUT CKPTOUT
+           IF NOT WS-CKPTOUT-OK
+               DISPLAY 'QG1CX031 - UNABLE TO OPEN CKPTOUT, STATUS '
+                       WS-CKPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1000-RESTART-FROM-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-READ-CHECKPOINT
+      *-----------------------------------------------------------------
+       1100-READ-CHECKPOINT.
+           READ CKPTIN
+               AT END
+                   SET QA-CKPTIN-EOF TO TRUE
+               NOT AT END
+                   COMPUTE WS-NUM1 = QG1-CKPT-LAST-NUM1 + 1
+                   DISPLAY 'QG1CX031 - RESUMING AFTER CHECKPOINT, '
+                           'WS-NUM1 = ' WS-NUM1
+           END-READ.
+
+       1100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
        CONTADOR.
             DISPLAY 'WS-NUM1 = ' WS-NUM1
+            ADD 1 TO QA-CKPT-ITER-SINCE
+            IF QA-CKPT-ITER-SINCE >= QA-CKPT-INTERVAL
+                PERFORM 5000-TAKE-CHECKPOINT THRU
+                        5000-TAKE-CHECKPOINT-EXIT
+                MOVE ZERO TO QA-CKPT-ITER-SINCE
+            END-IF
             ADD 1 TO WS-NUM1.
 
+      *-----------------------------------------------------------------
+      * 5000-TAKE-CHECKPOINT -- record the last value CONTADOR
+      * completed, so a restart resumes one past it instead of
+      * counting the whole range over again.
+      *-----------------------------------------------------------------
+       5000-TAKE-CHECKPOINT.
+           PERFORM 5100-STAMP-DATE-TIME THRU 5100-STAMP-DATE-TIME-EXIT
+
+           MOVE 'QG1CX031'       TO QG1-CKO-PROGRAM-ID
+           MOVE WS-CURRENT-DATE  TO QG1-CKO-RUN-DATE
+           MOVE WS-CURRENT-TIME  TO QG1-CKO-RUN-TIME
+           MOVE WS-START-NUM     TO QG1-CKO-START-NUM
+           MOVE WS-TOT           TO QG1-CKO-END-NUM
+           MOVE WS-NUM1          TO QG1-CKO-LAST-NUM1
+
+           WRITE QG1-CKPTOUT-RECORD.
+
+       5000-TAKE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 5100-STAMP-DATE-TIME
+      *-----------------------------------------------------------------
+       5100-STAMP-DATE-TIME.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+
+           STRING WS-SD-YYYY  "-"  WS-SD-MM  "-"  WS-SD-DD
+               DELIMITED BY SIZE INTO WS-CURRENT-DATE
+           STRING WS-ST-HH  ":"  WS-ST-MM  ":"  WS-ST-SS
+               DELIMITED BY SIZE INTO WS-CURRENT-TIME.
+
+       5100-STAMP-DATE-TIME-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 9000-TERMINATE                                                 *
+      *=================================================================
+       9000-TERMINATE.
+           MOVE 'W' TO QA-AUDIT-FUNCTION
+           STRING 'CONTADOR FINISHED AT WS-NUM1 = ' WS-NUM1
+               DELIMITED BY SIZE INTO QA-AUDIT-SUMMARY
+           CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                  QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+           MOVE 'C' TO QA-AUDIT-FUNCTION
+           CALL 'QG1CXAUD' USING QA-AUDIT-FUNCTION QA-AUDIT-PROGRAM-ID
+                                  QA-AUDIT-SUMMARY QA-AUDIT-RETURN-CODE
+
+           CLOSE CKPTOUT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
        END PROGRAM QG1CX031.
