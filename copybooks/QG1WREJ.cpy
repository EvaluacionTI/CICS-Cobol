@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook   : QG1WREJ
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : DIVREJ reject-file record for QG1CX013 - one line
+      *              per DIVREQ record that failed validation or blew
+      *              up a DIVIDE, with a reason code so Operations can
+      *              tell the two apart.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       01  QG1-DIVREJ-RECORD.
+           05  QG1-REJ-REQ-ID           PIC X(06).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  QG1-REJ-REASON-CODE      PIC X(04).
+               88  QG1-REJ-NEGATIVE-OPERAND VALUE 'NEG1'.
+               88  QG1-REJ-ZERO-DIVISOR     VALUE 'ZDIV'.
+               88  QG1-REJ-OVERFLOW         VALUE 'OVFL'.
+               88  QG1-REJ-SIZE-ERROR       VALUE 'SIZE'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  QG1-REJ-REASON-TEXT      PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  QG1-REJ-DIVIDEND         PIC -(10)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  QG1-REJ-DIVISOR          PIC -(10)9.99.
+           05  FILLER                   PIC X(13) VALUE SPACES.
