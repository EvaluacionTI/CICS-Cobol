@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Copybook   : QG1MSC1
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Symbolic map for mapset QG1MSC1 / map QG1MAPC, as
+      *              BMS assembly would generate it for COBOL.  Hand
+      *              maintained in this shop rather than re-run through
+      *              the macro assembler.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       01  QG1MAPCI.
+           05  FILLER                   PIC X(12).
+           05  QCSTRTL                  PIC S9(4) COMP.
+           05  QCSTRTF                  PIC X.
+           05  FILLER REDEFINES QCSTRTF.
+               10  QCSTRTA              PIC X.
+           05  QCSTRTI                  PIC X(09).
+           05  QCENDL                   PIC S9(4) COMP.
+           05  QCENDF                   PIC X.
+           05  FILLER REDEFINES QCENDF.
+               10  QCENDA               PIC X.
+           05  QCENDI                   PIC X(09).
+           05  QCCURRL                  PIC S9(4) COMP.
+           05  QCCURRF                  PIC X.
+           05  FILLER REDEFINES QCCURRF.
+               10  QCCURRA              PIC X.
+           05  QCCURRI                  PIC X(09).
+           05  QCMSGL                   PIC S9(4) COMP.
+           05  QCMSGF                   PIC X.
+           05  FILLER REDEFINES QCMSGF.
+               10  QCMSGA               PIC X.
+           05  QCMSGI                   PIC X(79).
+
+       01  QG1MAPCO REDEFINES QG1MAPCI.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(02).
+           05  QCSTRTC                  PIC X.
+           05  QCSTRTO                  PIC X(09).
+           05  FILLER                   PIC X(02).
+           05  QCENDC                   PIC X.
+           05  QCENDO                   PIC X(09).
+           05  FILLER                   PIC X(02).
+           05  QCCURRC                  PIC X.
+           05  QCCURRO                  PIC X(09).
+           05  FILLER                   PIC X(02).
+           05  QCMSGC                   PIC X.
+           05  QCMSGO                   PIC X(79).
