@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook   : QG1WREQ
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : DIVREQ input record - one division request, fixed
+      *              length 80, consumed by QG1CX013.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      *  08/09/2026 DS  Added QG1-REQ-TYPE and a decimal dividend/
+      *                 divisor pair so a request can drive either the
+      *                 integer operand set or the signed-decimal
+      *                 (currency) set in QG1WDIV.
+      ******************************************************************
+       01  QG1-DIVREQ-RECORD.
+           05  QG1-REQ-ID               PIC X(06).
+           05  QG1-REQ-TYPE             PIC X(01).
+               88  QG1-REQ-INTEGER          VALUE 'I'.
+               88  QG1-REQ-DECIMAL          VALUE 'D'.
+           05  QG1-REQ-DIVIDEND-INT     PIC S9(9).
+           05  QG1-REQ-DIVISOR-INT      PIC S9(9).
+           05  QG1-REQ-DIVIDEND-DEC     PIC S9(9)V99.
+           05  QG1-REQ-DIVISOR-DEC      PIC S9(9)V99.
+           05  FILLER                   PIC X(33).
