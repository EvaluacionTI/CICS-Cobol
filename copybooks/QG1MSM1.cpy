@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook   : QG1MSM1
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Symbolic map for mapset QG1MSM1 / map QG1MAPM, as
+      *              BMS assembly would generate it for COBOL.  Hand
+      *              maintained in this shop rather than re-run through
+      *              the macro assembler.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       01  QG1MAPMI.
+           05  FILLER                   PIC X(12).
+           05  QMSELL                   PIC S9(4) COMP.
+           05  QMSELF                   PIC X.
+           05  FILLER REDEFINES QMSELF.
+               10  QMSELA               PIC X.
+           05  QMSELI                   PIC X(01).
+           05  QMMSGL                   PIC S9(4) COMP.
+           05  QMMSGF                   PIC X.
+           05  FILLER REDEFINES QMMSGF.
+               10  QMMSGA               PIC X.
+           05  QMMSGI                   PIC X(79).
+
+       01  QG1MAPMO REDEFINES QG1MAPMI.
+           05  FILLER                   PIC X(12).
+           05  FILLER                   PIC X(02).
+           05  QMSELC                   PIC X.
+           05  QMSELO                   PIC X(01).
+           05  FILLER                   PIC X(02).
+           05  QMMSGC                   PIC X.
+           05  QMMSGO                   PIC X(79).
