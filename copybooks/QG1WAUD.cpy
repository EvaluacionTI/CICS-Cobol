@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook   : QG1WAUD
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Shared audit-log record.  The batch QG1CX0xx
+      *              utilities write it through the QG1CXAUD logging
+      *              routine; QG1CX032 (CICS) builds the same layout
+      *              and writes it to the AUDT transient data queue,
+      *              so a durable record survives after DISPLAY/CICS
+      *              screen output has rolled off, no matter which
+      *              side of the suite produced it.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      *  08/09/2026 DS  Noted QG1CX032's CICS-side use through AUDT.
+      ******************************************************************
+       01  QG1-AUDIT-RECORD.
+           05  QG1-AUD-PROGRAM-ID       PIC X(08).
+           05  QG1-AUD-RUN-DATE         PIC X(10).
+           05  QG1-AUD-RUN-TIME         PIC X(08).
+           05  QG1-AUD-SUMMARY          PIC X(80).
