@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook   : QG1WCOM
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : COMMAREA layout QG1CX032's CONTADOR transaction
+      *              passes to itself on EXEC CICS RETURN so the loop's
+      *              function code and bounds travel from one task
+      *              invocation to the next instead of being compiled
+      *              in or re-prompted for.  Any program that XCTLs or
+      *              STARTs QG1CX032 with this COMMAREA already set to
+      *              QG1-COM-FN-CONTINUE and valid bounds can skip the
+      *              bounds-entry screen the same way; QG1CXMNU does
+      *              not do this today and its XCTL to QG1CX032 passes
+      *              no COMMAREA, so a menu launch always gets the
+      *              bounds-entry screen.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      *  08/09/2026 DS  Corrected the purpose note - QG1CXMNU does not
+      *                 actually populate this COMMAREA before its
+      *                 XCTL; the travels-with-the-task description
+      *                 applies to QG1CX032's own task-to-task RETURN,
+      *                 not to the menu hand-off.
+      ******************************************************************
+       01  QG1-CONTADOR-COMMAREA.
+           05  QG1-COM-FUNCTION         PIC X(01).
+               88  QG1-COM-FN-FIRST-TIME    VALUE 'F'.
+               88  QG1-COM-FN-CONTINUE      VALUE 'C'.
+               88  QG1-COM-FN-DONE          VALUE 'D'.
+           05  QG1-COM-START-NUM        PIC 9(09).
+           05  QG1-COM-END-NUM          PIC 9(09).
+           05  QG1-COM-CURRENT-NUM      PIC 9(09).
+           05  QG1-COM-ITER-SINCE-CKPT  PIC 9(09).
