@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook   : QG1WRPT
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : DIVRPT print-file record for QG1CX013 - a plain
+      *              132-byte print line; headings, detail and trailer
+      *              text are built in WORKING-STORAGE and MOVEd here.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      ******************************************************************
+       01  QG1-DIVRPT-RECORD.
+           05  QG1-RPT-LINE             PIC X(132).
