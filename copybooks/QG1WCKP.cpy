@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook   : QG1WCKP
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Checkpoint record for the CONTADOR loop (QG1CX031
+      *              batch and QG1CX032 CICS).  Written every N
+      *              iterations so a restart can pick WS-NUM1 back up
+      *              instead of starting the range over from scratch.
+      * Mod history:
+      *  08/09/2026 DS  Initial version.
+      *  08/09/2026 DS  QG1CX031's CKPTOUT now COPYs this member too
+      *                 (REPLACING QG1-CKPT- with QG1-CKO- so the two
+      *                 FDs in the same program don't collide), instead
+      *                 of hand-duplicating the fields under CKPTOUT.
+      ******************************************************************
+       01  QG1-CKPT-RECORD.
+           05  QG1-CKPT-PROGRAM-ID      PIC X(08).
+           05  QG1-CKPT-RUN-DATE        PIC X(10).
+           05  QG1-CKPT-RUN-TIME        PIC X(08).
+           05  QG1-CKPT-START-NUM       PIC 9(09).
+           05  QG1-CKPT-END-NUM         PIC 9(09).
+           05  QG1-CKPT-LAST-NUM1       PIC 9(09).
