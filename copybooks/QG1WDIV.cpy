@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook   : QG1WDIV
+      * Author     : D. Salas
+      * Date       : 08/09/2026
+      * Purpose    : Common division operand layout for the QG1CX0xx
+      *              utilities.  Carries the original integer working
+      *              set plus a signed decimal variant (V99) so the
+      *              same DIVIDE logic can be reused against currency
+      *              amounts.
+      * Mod history:
+      *  08/09/2026 DS  Initial extraction from QG1CX013 WORKING-
+      *                 STORAGE.
+      ******************************************************************
+       01  QG1-DIVIDE-FIELDS.
+           05  QG1-NUM1                PIC 9(9).
+           05  QG1-NUM2                PIC 9(9).
+           05  QG1-NUM3                PIC 9(9).
+           05  QG1-NUM4                PIC 9(9).
+           05  QG1-NUMA                PIC 9(9).
+           05  QG1-NUMB                PIC 9(9).
+           05  QG1-NUMC                PIC 9(9).
+           05  QG1-NUMD                PIC 9(9).
+           05  QG1-NUMT                PIC 9(10).
+           05  QG1-RES1                PIC 9(5).
+           05  QG1-RES2                PIC 9(6).
+
+       01  QG1-DIVIDE-FIELDS-DEC.
+           05  QG1-NUM1-DEC            PIC S9(9)V99.
+           05  QG1-NUM2-DEC            PIC S9(9)V99.
+           05  QG1-NUM3-DEC            PIC S9(9)V99.
+           05  QG1-NUM4-DEC            PIC S9(9)V99.
+           05  QG1-NUMA-DEC            PIC S9(9)V99.
+           05  QG1-NUMB-DEC            PIC S9(9)V99.
+           05  QG1-NUMC-DEC            PIC S9(9)V99.
+           05  QG1-NUMD-DEC            PIC S9(9)V99.
+           05  QG1-NUMT-DEC            PIC S9(9)V99.
+           05  QG1-RES1-DEC            PIC S9(9)V99.
+           05  QG1-RES2-DEC            PIC S9(9)V99.
